@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                regfis.
+       AUTHOR.                    Soporte Tecnico.
+       INSTALLATION.              Contolador Fiscal para Windows.
+       DATE-WRITTEN.              2026-08-09.
+       DATE-COMPILED.             2026-08-09.
+      ******************************************************************
+      * Driver unico de pruebas de regresion para el Controlador Fiscal
+      * Hasar 615F: lee una lista de comandos de TESTCMD.DAT y manda
+      * cada uno por las dos vias soportadas historicamente - PUTCMD/
+      * GETANS (ver fistest.cbl, RM/COBOL-85) y C_FISDRV (ver c.cob) -
+      * comparando las dos respuestas para detectar diferencias entre
+      * los dos bindings despues de una actualizacion de firmware.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-PC.
+       OBJECT-COMPUTER.           IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Lista de comandos a probar, uno por renglon.
+           SELECT cmd-file ASSIGN "TESTCMD.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-cmd.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  cmd-file.
+       01  cmd-reg.
+           03  cmd-id                 PIC X(10).
+           03  cmd-texto              PIC X(500).
+       WORKING-STORAGE SECTION.
+       01  fs-cmd                     PIC X(02)  VALUE "00".
+       01  sw-fin                     PIC X(01)  VALUE "N".
+           88  fin-archivo                       VALUE "S".
+       01  cant-probados              PIC 9(05)  VALUE ZEROS.
+       01  cant-diferencias           PIC 9(05)  VALUE ZEROS.
+      * Buffer y longitud para la via PUTCMD/GETANS (RM/COBOL-85).
+       01  character-string           PIC X(512) VALUE SPACES.
+       01  string-length              PIC 9(04) BINARY VALUE ZEROS.
+       01  resp-putcmd                PIC X(512) VALUE SPACES.
+      * Buffer para la via C_FISDRV (samples/Cobol/c.cob).
+       01  param-fis                  PIC X(512) VALUE SPACES.
+       01  resp-fisdrv                PIC X(512) VALUE SPACES.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       mainline.
+           perform inicializar thru inicializar-exit.
+           perform procesa-lista thru procesa-lista-exit
+               until fin-archivo.
+           perform resumen thru resumen-exit.
+           perform terminar thru terminar-exit.
+       inicializar.
+           open input cmd-file.
+           if fs-cmd not = "00"
+              display "REGFIS: no se pudo abrir TESTCMD.DAT"
+              stop run
+           end-if.
+       inicializar-exit.
+           exit.
+      ******************************************************************
+      * Por cada comando: probarlo por las dos vias y comparar.
+      ******************************************************************
+       procesa-lista.
+           read cmd-file
+               at end
+                  set fin-archivo to true
+               not at end
+                  perform via-putcmd thru via-putcmd-exit
+                  perform via-fisdrv thru via-fisdrv-exit
+                  perform comparar thru comparar-exit
+                  add 1 to cant-probados
+           end-read.
+       procesa-lista-exit.
+           exit.
+       via-putcmd.
+           move spaces to character-string.
+           move cmd-texto to character-string.
+           move 512 to string-length.
+           call "PUTCMD" using character-string, string-length.
+           call "GETANS" using character-string, string-length.
+           move character-string to resp-putcmd.
+       via-putcmd-exit.
+           exit.
+       via-fisdrv.
+           move spaces to param-fis.
+           move cmd-texto to param-fis.
+           call "C_FISDRV" using param-fis.
+           move param-fis to resp-fisdrv.
+       via-fisdrv-exit.
+           exit.
+       comparar.
+           if resp-putcmd = resp-fisdrv
+              display cmd-id ": OK, las dos vias coinciden"
+           else
+              add 1 to cant-diferencias
+              display cmd-id ": DIFIEREN las dos vias"
+              display "   PUTCMD/GETANS: " resp-putcmd
+              display "   C_FISDRV     : " resp-fisdrv
+           end-if.
+       comparar-exit.
+           exit.
+       resumen.
+           display "REGFIS: " cant-probados " comando(s) probado(s), "
+               cant-diferencias " diferencia(s)".
+       resumen-exit.
+           exit.
+       terminar.
+           close cmd-file.
+           stop run.
+       terminar-exit.
+           exit.
