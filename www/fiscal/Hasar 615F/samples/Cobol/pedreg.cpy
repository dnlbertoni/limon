@@ -0,0 +1,24 @@
+      * pedreg.cpy
+      * Registro de un pedido del export de POS de fin de dia, leido
+      * por wfis en modo lote (paq-tip indica que paquete arma este
+      * renglon: A-bre, D-atos, L-inea o C-ancela).
+       01  PED-REG.
+           03  PED-TIP                    PIC X.
+               88  PED-ES-ABRE                VALUE "A".
+               88  PED-ES-DATOS                VALUE "D".
+               88  PED-ES-LINEA                VALUE "L".
+               88  PED-ES-CANCELA              VALUE "C".
+           03  PED-TIPO-F                 PIC X.
+           03  PED-NOMB-F                 PIC X(10).
+           03  PED-CUIT-F                 PIC X(11).
+           03  PED-CIVA-F                 PIC X.
+           03  PED-TDOC-F                 PIC X.
+           03  PED-ARTI-C                 PIC X(18).
+           03  PED-CANT-C                 PIC X(5).
+           03  PED-MONT-C                 PIC X(5).
+           03  PED-PIVA-C                 PIC 99V99.
+           03  PED-PAGO-TIPO              PIC X(4).
+           03  PED-PAGO-MONTO             PIC X(5).
+           03  PED-ULT-PAGO               PIC X.
+               88  PED-ES-ULTIMO-PAGO         VALUE "S".
+           03  FILLER                     PIC X(19).
