@@ -0,0 +1,11 @@
+      * logreg.cpy
+      * Renglon del log de transacciones fiscales (una linea por cada
+      * paquete enviado a MandaPaqueteFiscal, con la respuesta que
+      * trajeron UltimoStatus/UltimaRespuesta a continuacion).
+       01  LOG-FIS-REG.
+           03  LOG-FECHA                  PIC 9(8).
+           03  LOG-HORA                   PIC 9(8).
+           03  LOG-PAQUETE                PIC X(512).
+           03  LOG-FIS-S                  PIC 9(5).
+           03  LOG-LONG-CHR               PIC 9(5).
+           03  LOG-RESPUESTA              PIC X(512).
