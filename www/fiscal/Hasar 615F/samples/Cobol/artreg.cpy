@@ -0,0 +1,9 @@
+      * artreg.cpy
+      * Renglon del maestro de articulos (ARTMAE.DAT) usado por
+      * linea-fis para autocompletar cantidad/precio/IVA a partir del
+      * codigo de articulo.
+       01  ART-REG.
+           03  ART-COD                    PIC X(18).
+           03  ART-CANT                   PIC X(5).
+           03  ART-PREC                   PIC X(5).
+           03  ART-IVA                    PIC 99V99.
