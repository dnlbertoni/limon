@@ -44,9 +44,69 @@
        OBJECT-COMPUTER.                 IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Pedidos de fin de dia exportados por el POS (modo lote,
+      * ver verifica-lote).
+           SELECT PED-FILE ASSIGN "PEDIDOS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-ped.
+      * Bitacora fiscal: un renglon por cada paquete que se manda al
+      * controlador y por la respuesta que trae (ver b-inicio). El
+      * nombre lleva la fecha del dia para no mezclar turnos.
+           SELECT LOG-FIS-FILE ASSIGN log-fis-nombre
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-log.
+      * Log de texto de los mensajes que hoy solo se mostraban en el
+      * cartel modal de "errores" (ver info/f-info).
+           SELECT ERR-LOG-FILE ASSIGN "ERRORES.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-errlog.
+      * Configuracion persistente de boca/modo (ver lee-config,
+      * pide-com y graba-config) para no tener que volver a teclear
+      * el COM todas las mananas.
+           SELECT CFG-FILE ASSIGN "WFIS.CFG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-cfg.
+      * Fin de dia: un renglon por cada Reporte X o Z pedido, con la
+      * respuesta del controlador (ver rep-xz/graba-zx).
+           SELECT ZX-FILE ASSIGN "ZXREPORT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-zx.
+      * Maestro de articulos, leido una vez al inicio y cargado en la
+      * tabla art-tab (ver carga-articulos/busca-articulo).
+           SELECT ART-FILE ASSIGN "ARTMAE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-art.
+      * Checkpoint del comprobante en curso (ver ciclo-ini/graba-chk),
+      * releido al inicio por lee-chk para ofrecer retomarlo.
+           SELECT CHK-FILE ASSIGN "WFIS.CHK"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-chk.
+      * Export de cada comprobante fiscalizado para Contabilidad/ERP
+      * (ver graba-export), un renglon "H" y uno o mas "D" por ticket.
+           SELECT EXP-FILE ASSIGN "EXPFACT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS fs-exp.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION. 
+       FD  PED-FILE.
+           copy "pedreg.cpy".
+       FD  LOG-FIS-FILE.
+           copy "logreg.cpy".
+      * 652 = 8 (fecha) + 8 (hora) + 60 (MEN-1) + 60 (MEN-2) +
+      * 512 (MEN-3, un paquete fiscal completo) + 4 separadores.
+       FD  ERR-LOG-FILE.
+       01  ERR-LOG-REG                   PIC X(652).
+       FD  CFG-FILE.
+           copy "cfgreg.cpy".
+       FD  ZX-FILE.
+           copy "zxreg.cpy".
+       FD  ART-FILE.
+           copy "artreg.cpy".
+       FD  CHK-FILE.
+           copy "chkreg.cpy".
+       FD  EXP-FILE.
+           copy "expreg.cpy".
+       WORKING-STORAGE SECTION.
        01  Tota-fis.
       * Imprime totales (Facturas A, B o ticket)
            03 filler  PIC X VALUE "D".
@@ -65,7 +125,12 @@
       * Abre comprobante Fiscal (Facturas A, B o ticket)
            03 filler  PIC X VALUE "@".
            03 filler  PIC X VALUE h"1C".
-           03 tipo-f  PIC X VALUE spaces.
+           03 tipo-f  PIC X VALUE "T".
+              88  tipo-f-ticket             VALUE "T".
+              88  tipo-f-factura-a          VALUE "A".
+              88  tipo-f-factura-b          VALUE "B".
+              88  tipo-f-nota-credito       VALUE "C".
+              88  tipo-f-nota-debito        VALUE "D".
            03 filler  PIC X VALUE h"1C".
            03 filler  PIC X VALUE "T".
        01  Clie-fac.
@@ -75,10 +140,15 @@
            03 nomb-f  PIC X(10) VALUE spaces.
            03 filler  PIC X VALUE h"1C".
            03 cuit-f  PIC X(11) VALUE zeros.
+           03 cuit-f-num REDEFINES cuit-f PIC 9(11).
+           03 cuit-f-tab REDEFINES cuit-f.
+              05 cuit-f-c PIC 9 OCCURS 11 TIMES.
            03 filler  PIC X VALUE h"1C".
            03 civa-f  PIC x VALUE zeros.
+              88  civa-f-valida  VALUES "1" "2" "3" "4" "5" "6".
            03 filler  PIC X VALUE h"1C".
            03 tdoc-f  PIC x VALUE zeros.
+              88  tdoc-f-valido  VALUES "1" "2" "3" "4" "5" "6" "9".
        01  Line-fac.
       * L¡nea de art¡culos del ticket  (Facturas A, B o ticket)
            03 cabe-c  PIC X VALUE "B".
@@ -101,7 +171,13 @@
        01  Cier-fis.
       * Pide valores calculados (Facturas A, B o ticket)
            03 filler  PIC X VALUE "E".
-       copy "errores.cpy". 
+       01  Reporte-X.
+      * Pide Reporte X (cierre parcial, no cierra el dia fiscal)
+           03 filler  PIC X VALUE "X".
+       01  Reporte-Z.
+      * Pide Reporte Z (cierre del dia fiscal)
+           03 filler  PIC X VALUE "Z".
+       copy "errores.cpy".
        77  KEY-STATUS  IS SPECIAL-NAMES CRT STATUS PIC 9(5) VALUE 0.
            88 Screen-No-Input-Field               VALUE 97. 
            88  exit-button-pushed                 value 13.
@@ -115,13 +191,178 @@
        01 hand   usage is signed-int.
        01 hand1  usage is signed-int.
        01 hand2  usage is signed-int.
-       01 hand3  usage is signed-int.  
+       01 hand3  usage is signed-int.
+      * Bocas fiscales configuradas (ver lee-config/pide-com): mas de
+      * un controlador/COM por corrida, seleccionado en ctrl-actual.
+      * com/modo siguen siendo los que usa mand-pak para el envio,
+      * pero se refrescan desde ctrl-tab (ctrl-actual) en cada packet.
+       01 ctrl-tab.
+           03  ctrl-tab-entrada          OCCURS 4 TIMES.
+               05  ctrl-com                  PIC 9(3) VALUE ZEROS.
+               05  ctrl-modo                 PIC 9(3) VALUE ZEROS.
+       01 ctrl-cant                      PIC 9        VALUE 1.
+       01 ctrl-actual                    PIC 9        VALUE 1.
+       01 sub-ctrl                       PIC 9        VALUE ZEROS.
+      * Fila que se esta editando en Com-scr (pide-com); distinta de
+      * ctrl-actual, que es la boca activa y solo cambia por boca-scr/
+      * cambia-boca, para que "&Configurar COM" no desvie el envio.
+       01 com-edit-fila                 PIC 9        VALUE ZEROS.
+       01  fs-ped                        PIC XX     VALUE "00".
+       01  sw-lote                       PIC X      VALUE "N".
+           88  hay-lote                             VALUE "S".
+           88  no-hay-lote                          VALUE "N".
+       01  sw-fin-lote                   PIC X      VALUE "N".
+           88  fin-lote                             VALUE "S".
+      * Archivo de PEDIDOS.DAT una vez procesado (ver archiva-lote),
+      * para que el proximo arranque no lo vuelva a encontrar.
+       01  ped-nombre-orig               PIC X(20)  VALUE "PEDIDOS.DAT".
+       01  ped-nombre-arch               PIC X(20)  VALUE SPACES.
+       01  ped-fecha-arch                PIC 9(8)   VALUE ZEROS.
+       01  ped-hora-arch                 PIC 9(8)   VALUE ZEROS.
+      * Cantidad de renglones de PEDIDOS.DAT ya procesados por completo
+      * en esta corrida o en una anterior (ver graba-chk/lee-chk), para
+      * que un lote retomado despues de un "cont > 100" salte los
+      * comprobantes que ya se habian mandado y no los refiscalice.
+       01  lote-reg-proc                 PIC 9(6)   VALUE ZEROS.
+       01  sub-lote-salta                PIC 9(6)   VALUE ZEROS.
+       01  fs-log                        PIC XX     VALUE "00".
+       01  log-fis-nombre                PIC X(20)  VALUE SPACES.
+       01  log-fecha-arch                PIC 9(8)   VALUE ZEROS.
+      * Validacion del CUIT (digito verificador modulo 11) y de los
+      * codigos de Resp. IVA / Tipo Documento antes de mandar Clie-fac.
+       01  cuit-pesos-valores.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+           03 FILLER PIC 9 VALUE 7.
+           03 FILLER PIC 9 VALUE 6.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+       01  cuit-pesos REDEFINES cuit-pesos-valores.
+           03 cuit-peso             PIC 9  OCCURS 10 TIMES.
+       01  sub-cuit                 PIC 99 VALUE ZEROS.
+       01  cuit-suma                PIC 9(4) VALUE ZEROS.
+       01  cuit-cociente            PIC 9(3) VALUE ZEROS.
+       01  cuit-resto               PIC 99   VALUE ZEROS.
+       01  cuit-verif               PIC 99   VALUE ZEROS.
+       01  clie-valido-sw           PIC X    VALUE "N".
+           88  clie-es-valido                VALUE "S".
+       01  fs-errlog                PIC XX   VALUE "00".
+       01  err-log-fecha            PIC 9(8) VALUE ZEROS.
+       01  err-log-hora             PIC 9(8) VALUE ZEROS.
+       01  fs-cfg                   PIC XX   VALUE "00".
+       01  config-ok-sw             PIC X    VALUE "N".
+           88  config-ok                     VALUE "S".
+       01  log-paquete-env               PIC X(512) VALUE SPACES.
+      * Tabla de pagos de la pantalla Cancela/Pago: permite acumular
+      * varias formas de pago (efectivo, tarjeta, etc.) antes de
+      * mandarlas al controlador, una por una, con canc-t = "C" solo
+      * en la ultima (ver agrega-pago/envia-pagos).
+       01  pago-tab.
+           03  pago-tab-entrada          OCCURS 10 TIMES.
+               05  pago-tab-text             PIC X(5).
+               05  pago-tab-monto            PIC X(4).
+       01  pago-cant                     PIC 99     VALUE ZEROS.
+       01  sub-pago                      PIC 99     VALUE ZEROS.
+       01  fs-zx                         PIC XX     VALUE "00".
+      * Maestro de articulos en memoria (ARTMAE.DAT debe venir
+      * ordenado en forma ascendente por art-tab-cod para permitir el
+      * SEARCH ALL de busca-articulo).
+       01  fs-art                        PIC XX     VALUE "00".
+       01  art-tab.
+           03  art-tab-tot               PIC 9(3)   VALUE ZEROS.
+           03  art-tab-entrada           OCCURS 1 TO 500 TIMES
+                                          DEPENDING ON art-tab-tot
+                                          ASCENDING KEY art-tab-cod
+                                          INDEXED BY art-tab-idx.
+               05  art-tab-cod               PIC X(18).
+               05  art-tab-cant              PIC X(5).
+               05  art-tab-prec              PIC X(5).
+               05  art-tab-iva               PIC 99V99.
+       01  art-encontrado-sw             PIC X      VALUE "N".
+           88  art-encontrado                       VALUE "S".
+       01  sw-super                      PIC X      VALUE "N".
+           88  supervisor-ok                        VALUE "S".
+       01  fs-chk                        PIC XX     VALUE "00".
+      * Indica si hay un comprobante abierto (Abre-fac ya confirmado
+      * y todavia no llego el Cier-fis/envia-pagos que lo cierra), para
+      * que ciclo-ini solo checkpointee cuando de verdad hay algo que
+      * retomar y no cada vez que se cae un paquete cualquiera.
+       01  sw-fact-abierta               PIC X      VALUE "N".
+           88  fact-abierta                         VALUE "S".
+           88  fact-cerrada                         VALUE "N".
+      * Traduccion de fis-s (UltimoStatus) a texto plano, para no
+      * dejarle al operador un codigo numerico crudo (traduce-fis-s).
+       01  fis-s-textos-valores.
+           03  FILLER PIC 9(5) VALUE 0.
+           03  FILLER PIC X(30) VALUE "Todo OK".
+           03  FILLER PIC 9(5) VALUE 1.
+           03  FILLER PIC X(30) VALUE "Sin papel".
+           03  FILLER PIC 9(5) VALUE 2.
+           03  FILLER PIC X(30) VALUE "Tapa de impresora abierta".
+           03  FILLER PIC 9(5) VALUE 3.
+           03  FILLER PIC X(30) VALUE "Error de impresion".
+           03  FILLER PIC 9(5) VALUE 4.
+           03  FILLER PIC X(30) VALUE "Comprobante fiscal abierto".
+           03  FILLER PIC 9(5) VALUE 5.
+           03  FILLER PIC X(30) VALUE "Controlador fuera de linea".
+       01  fis-s-textos REDEFINES fis-s-textos-valores.
+           03  fis-s-texto           OCCURS 6 TIMES
+                                      ASCENDING KEY fis-s-cod
+                                      INDEXED BY fis-s-idx.
+               05  fis-s-cod             PIC 9(5).
+               05  fis-s-txt             PIC X(30).
+       01  fis-s-desc                    PIC X(30)  VALUE SPACES.
+      * Acumulado del turno (ver acumula-iva/envia-pagos/graba-zx) para
+      * poder conciliar contra los totales que devuelve el Reporte Z.
+       01  turno-cant                    PIC 9(5)     VALUE ZEROS.
+       01  turno-neto                    PIC 9(9)V99  VALUE ZEROS.
+       01  turno-iva-tab.
+           03  turno-iva                 OCCURS 3 TIMES.
+               05  turno-iva-alicuota        PIC 99V99    VALUE ZEROS.
+               05  turno-iva-monto           PIC 9(9)V99  VALUE ZEROS.
+       01  sub-turno-iva                 PIC 9        VALUE ZEROS.
+       01  sub-turno-iva-pos             PIC 9        VALUE ZEROS.
+       01  piva-num                      PIC 99V99    VALUE ZEROS.
+       01  monto-linea-num               PIC 9(5)     VALUE ZEROS.
+       01  turno-monto-num               PIC 9(5)     VALUE ZEROS.
+       01  fs-exp                        PIC XX       VALUE "00".
+      * Renglones de Line-fac del comprobante en curso, acumulados
+      * para volcarlos recien cuando el comprobante cierra (ver
+      * acumula-item/graba-export); Line-fac se pisa en cada envio.
+       01  exp-lin-tab.
+           03  exp-lin-entrada            OCCURS 50 TIMES.
+               05  exp-lin-arti               PIC X(18).
+               05  exp-lin-cant               PIC X(5).
+               05  exp-lin-mont               PIC X(5).
+               05  exp-lin-piva               PIC 99V99.
+       01  exp-lin-cant-tab               PIC 99       VALUE ZEROS.
+       01  sub-exp-lin                    PIC 99       VALUE ZEROS.
+      * Tender y total del comprobante en curso (expreg.cpy solo
+      * guarda una forma de pago por comprobante; con multi-pago se
+      * exporta la ultima forma de pago tecleada y el total es la
+      * suma de todas - ver envia-un-pago).
+       01  exp-pago-tipo-ult              PIC X(4)     VALUE SPACES.
+       01  exp-pago-monto-ult             PIC 9(9)V99  VALUE ZEROS.
+       01  exp-total-num                  PIC 9(9)V99  VALUE ZEROS.
        SCREEN SECTION.
        01 tik-tab.
-          03  label "Tiket - A - B" line 1, col 2, size 15.
-          03 tike-f, entry-field, using tipo-f, upper.
+          03  label "Tipo de comprobante" line 1, col 2, size 22.
+          03  tike-tk, radio-button, "&Ticket", value "T",
+               using tipo-f, line 2, col 2.
+          03  tike-fa, radio-button, "Factura &A", value "A",
+               using tipo-f, line 3, col 2.
+          03  tike-fb, radio-button, "Factura &B", value "B",
+               using tipo-f, line 4, col 2.
+          03  tike-nc, radio-button, "Nota de &Credito", value "C",
+               using tipo-f, line 5, col 2.
+          03  tike-nd, radio-button, "Nota de &Debito", value "D",
+               using tipo-f, line 6, col 2.
           03  push-button, "&OK", termination-value 100,
-               size 8, line 3, col 13.
+               size 8, line 8, col 13.
        01 cancela.
           03  label "Texto" line 1, col 2, size 15.
           03 Text-2   entry-field, using text-t.
@@ -131,8 +372,10 @@
           03 canc-2   entry-field, using canc-t.
           03  label "Display" line 7, col 2, size 15.
           03 dspl-2   entry-field, using dspl-t.
+          03  push-button, "&Agrega Pago", termination-value 102,
+               size 14, line 9, col 2.
           03  push-button, "&OK", termination-value 100,
-               size 8, line 9, col 13. 
+               size 8, line 9, col 18.
        01 linea-fis.
           03  label "Atriculo" line 1, col 2, size 15.
           03 arti-1   entry-field, using arti-c.
@@ -150,11 +393,30 @@
           03 dspl-1   entry-field, using dspl-c.
           03  label "B base o T Total" line 15, col 2, size 15.
           03 cali-1   entry-field, using cali-c.
+          03  label "Supervisor (S/N)" line 17, col 2, size 15.
+          03 sup-1   entry-field, using sw-super, upper.
           03  push-button, "&OK", termination-value 100,
-               size 8, line 17, col 13.
+               size 8, line 19, col 13.
        01 Com-scr.
+          03  label "Boca a configurar (1-4)" line 1, col 2, size 24.
+          03 caja-s, entry-field, using com-edit-fila, enabled 1
+                   col 26, line 1.
+          03  label "COM" line 3, col 2, size 15.
           03 com-s, entry-field, using com, enabled 1
-                   col 5, line 1.
+                   col 20, line 3.
+          03  label "Modo" line 5, col 2, size 15.
+          03 modo-s, entry-field, using modo, enabled 1
+                   col 20, line 5.
+          03  push-button, "&Recargar", termination-value 103,
+               size 12, line 7, col 2.
+          03  push-button, "&OK", termination-value 100,
+               size 8, line 9, col 2.
+          03  push-button, "&Salir", termination-value 101,
+               size 8, line 9, col 13.
+       01 boca-scr.
+          03  label "Boca a usar (1-4)" line 1, col 2, size 20.
+          03 boca-s, entry-field, using ctrl-actual, enabled 1
+                   col 25, line 1.
           03  push-button, "&OK", termination-value 100,
                size 8, line 3, col 3.
           03  push-button, "&Salir", termination-value 101,
@@ -170,6 +432,15 @@
           03 tdoc-c  entry-field, using tdoc-f.
           03  push-button, "&OK", termination-value 100,
                size 8, line 9, col 18.
+       01 xz-scr.
+          03  label "Reporte X (parcial) o Z (cierre del dia)"
+               line 1, col 2, size 40.
+          03  push-button, "&Reporte X", termination-value 100,
+               size 14, line 3, col 2.
+          03  push-button, "&Reporte Z", termination-value 101,
+               size 14, line 3, col 18.
+          03  push-button, "&Salir", termination-value 96,
+               size 14, line 5, col 2.
        01 opciones.
           03  push-button, "&Status fiscal", termination-value 100,
                size 18, line 1, col 2.
@@ -183,6 +454,12 @@
               termination-value 104, size 18, line 9, col 2.
           03  push-button, "&Cierra Comprobante",
               termination-value 105, size 18, line 11, col 2.
+          03  push-button, "&Configurar COM",
+              termination-value 107, size 18, line 13, col 2.
+          03  push-button, "&Reporte X/Z",
+              termination-value 108, size 18, line 15, col 2.
+          03  push-button, "&Cambiar Boca",
+              termination-value 109, size 18, line 17, col 2.
           03  push-button, "&Salir", termination-value 96,
                size 18, line 24, col 30.
 
@@ -198,16 +475,17 @@
               NO SCROLL, NO WRAP, COLOR IS 65793,
               TITLE "Prueba de Controlador Fiscal Bajo Windows 1.00",
               LABEL-OFFSET 0.
-       accept-pant1.
-           display com-scr.
-           accept com-scr. 
-           if key-status = 101
-              go to fin.
-           if com = zeros 
-               go to accept-pant1.
-           destroy com-scr. 
-           call "VersionDLLFiscal" returning hand. 
+           perform lee-config thru lee-config-exit.
+           perform abre-log thru abre-log-exit.
+           if not config-ok
+              perform pide-com thru pide-com-exit.
+           call "VersionDLLFiscal" returning hand.
            move zeros to hand long-chr.
+           perform carga-articulos thru carga-articulos-exit.
+           perform lee-chk thru lee-chk-exit.
+           perform verifica-lote thru verifica-lote-exit.
+           if hay-lote
+              go to fin.
        accept-pant2.
            display opciones
            perform, with test after, until exit-button-pushed
@@ -217,7 +495,8 @@
                      go to fin
                    when 100
                      move inicia to mand-chr
-                     go to mand-pak
+                     perform mand-pak thru mand-pak-exit
+                     go to accept-pant2
                    when 101
                      go to Datos
                    when 102
@@ -227,8 +506,16 @@
                    when 104
                      go to canc
                    when 105
-                     move cier-fis to mand-chr                       
-                     go to mand-pak
+                     perform envia-pagos thru envia-pagos-exit
+                     go to accept-pant2
+                   when 107
+                     perform pide-com thru pide-com-exit
+                     go to accept-pant2
+                   when 108
+                     go to rep-xz
+                   when 109
+                     perform cambia-boca thru cambia-boca-exit
+                     go to accept-pant2
                  end-evaluate
            end-perform.
            go to accept-pant2.
@@ -243,18 +530,54 @@
            perform, with test after, until exit-button-pushed
               accept cancela
                 evaluate key-status
+                   when 102
+                     perform agrega-pago thru agrega-pago-exit
+                     move spaces to text-t
+                     move spaces to pago-t
+                   when 100
+                     destroy ventana-flo
+                     perform agrega-pago thru agrega-pago-exit
+                     perform envia-pagos thru envia-pagos-exit
+                     go to accept-pant2
+                 end-evaluate
+           end-perform.
+           go to a-canc.
+       rep-xz.
+           display floating  window,
+               at line 1, at col 1,
+               size 46, lines 7,
+               handle in ventana-flo,
+               top centered title "Reporte X / Z".
+           display xz-scr.
+       a-rep-xz.
+           perform, with test after, until exit-button-pushed
+              accept xz-scr
+                evaluate key-status
+                   when 96
+                     destroy ventana-flo
+                     go to accept-pant2
                    when 100
                      destroy ventana-flo
-                     move Tota-fis to mand-chr                       
-                     go to mand-pak
+                     move Reporte-X to mand-chr
+                     perform mand-pak thru mand-pak-exit
+                     set zx-es-x to true
+                     perform graba-zx thru graba-zx-exit
+                     go to accept-pant2
+                   when 101
+                     destroy ventana-flo
+                     move Reporte-Z to mand-chr
+                     perform mand-pak thru mand-pak-exit
+                     set zx-es-z to true
+                     perform graba-zx thru graba-zx-exit
+                     go to accept-pant2
                  end-evaluate
            end-perform.
-           go to a-canc.       
+           go to a-rep-xz.
        linea.
            display floating  window,
                at line 1, at col 1,
-               size 46, lines 19,
-               handle in ventana-flo, 
+               size 46, lines 21,
+               handle in ventana-flo,
                top centered title "Linea de Irtem".
            display linea-fis.
        a-linea.
@@ -262,17 +585,29 @@
               accept linea-fis
                 evaluate key-status
                    when 100
-                     destroy ventana-flo
-                     move line-fac to mand-chr                       
-                     go to mand-pak
+                     perform busca-articulo thru busca-articulo-exit
+                     if art-encontrado or supervisor-ok
+                        perform acumula-iva thru acumula-iva-exit
+                        perform acumula-item thru acumula-item-exit
+                        destroy ventana-flo
+                        move line-fac to mand-chr
+                        perform mand-pak thru mand-pak-exit
+                        go to accept-pant2
+                     else
+                        move "Articulo no encontrado en el maestro"
+                              to men-1
+                        move "Pida a un supervisor para vender sin"
+                              to men-2
+                        perform info thru f-info
+                     end-if
                  end-evaluate
            end-perform.
-           go to a-linea. 
+           go to a-linea.
        abre-fact.
            display floating  window,
                at line 1, at col 1,
-               size 46, lines 5,
-               handle in ventana-flo, 
+               size 46, lines 10,
+               handle in ventana-flo,
                top centered title "Abre tiket o Factura".
            display Tik-tab.
        a-tiket.
@@ -281,8 +616,16 @@
                 evaluate key-status
                    when 100
                      destroy ventana-flo
-                     move Abre-fac to mand-chr                       
-                     go to mand-pak
+                     move Abre-fac to mand-chr
+                     perform mand-pak thru mand-pak-exit
+                     set fact-abierta to true
+      * Comprobante nuevo: se limpian los datos del cliente del
+      * comprobante anterior para que un Ticket que no pasa por
+      * "Datos del Cliente" no exporte el CUIT/nombre de otro cliente
+      * (ver graba-export).
+                     move spaces to nomb-f
+                     move zeros to cuit-f civa-f tdoc-f
+                     go to accept-pant2
                  end-evaluate
            end-perform.
            go to a-tiket.
@@ -298,14 +641,23 @@
               accept acc-cli
                 evaluate key-status
                    when 100
-                     destroy ventana-flo
-                     move clie-fac to mand-chr                       
-                     go to mand-pak
+                     perform valida-cli thru valida-cli-exit
+                     if clie-es-valido
+                        destroy ventana-flo
+                        move clie-fac to mand-chr
+                        perform mand-pak thru mand-pak-exit
+                        go to accept-pant2
+                     else
+                        move "CUIT/IVA/Tipo Doc. invalido" to men-1
+                        perform info thru f-info
+                     end-if
                  end-evaluate
            end-perform.
            go to a-datos.
         mand-pak.
-           move zeros to cont hand1. 
+           move ctrl-com  (ctrl-actual) to com.
+           move ctrl-modo (ctrl-actual) to modo.
+           move zeros to cont hand1.
       * a-inicio.
            call "OpenComFiscal" using by value com, by value modo,
                                 returning hand. 
@@ -315,36 +667,687 @@
            if cont > 100
               move "cont > 100"  to men-1
               perform info thru f-info
+              if fact-abierta
+                 perform graba-chk thru graba-chk-exit
+              end-if
+              if hay-lote
+                 close ped-file
+              end-if
               go to fin.
            if hand1 >= 0 go to b-inicio.
            go to ciclo-ini.
        b-inicio.
+           move mand-chr to log-paquete-env.
            INSPECT mand-chr REPLACING TRAILING SPACES
                        BY LOW-VALUES.
-           call "MandaPaqueteFiscal" using by value hand, 
+           call "MandaPaqueteFiscal" using by value hand,
                                      by reference mand-chr,
-                                     returning hand1.  
+                                     returning hand1.
            call "UltimoStatus" using by value hand1,
                                    by reference long-chr,
                                    by Reference fis-s,
                                    returning hand2.
-            call "UltimaRespuesta" using by value Hand 
+            call "UltimaRespuesta" using by value Hand
                                    by reference mand-chr.
            call "CloseComFiscal" using by value hand2,
-                                 returning hand3. 
+                                 returning hand3.
+           perform traduce-fis-s thru traduce-fis-s-exit.
            move long-chr to men-1.
-           move fis-s   to men-2.
+           move fis-s-desc to men-2.
            move mand-chr to men-3.
-           perform info thru f-info. 
-           go to accept-pant2.
+           perform graba-log thru graba-log-exit.
+           perform info thru f-info.
+       mand-pak-exit.
+           exit.
+      ******************************************************************
+      * Bitacora fiscal: deja constancia de cada paquete enviado y de
+      * la respuesta que trajo, para poder reconstruir despues que
+      * dijo el controlador sobre un comprobante puntual.
+       graba-log.
+           accept LOG-FECHA from date yyyymmdd.
+           accept LOG-HORA  from time.
+           move log-paquete-env to LOG-PAQUETE.
+           move fis-s      to LOG-FIS-S.
+           move long-chr   to LOG-LONG-CHR.
+           move mand-chr   to LOG-RESPUESTA.
+           write LOG-FIS-REG.
+       graba-log-exit.
+           exit.
+      ******************************************************************
+      * Fin de dia: deja constancia de cada Reporte X/Z pedido y de la
+      * respuesta que trajo, junto con lo que wfis acumulo del turno
+      * (cantidad de tickets, neto y IVA por alicuota - ver
+      * acumula-iva/envia-pagos) para poder conciliarlo despues contra
+      * los totales que informa el controlador. El Reporte Z cierra el
+      * turno, asi que despues de grabarlo el acumulado vuelve a cero;
+      * el Reporte X es solo una foto intermedia y no lo reinicia.
+       graba-zx.
+           accept ZX-FECHA from date yyyymmdd.
+           accept ZX-HORA  from time.
+           move mand-chr to ZX-RESPUESTA.
+           move turno-cant to ZX-TURNO-CANT.
+           move turno-neto to ZX-TURNO-NETO.
+           move turno-iva-tab to ZX-TURNO-IVA-TAB.
+           write ZX-REG.
+           if ZX-ES-Z
+              move zeros to turno-cant turno-neto
+              move zeros to turno-iva-tab
+           end-if.
+       graba-zx-exit.
+           exit.
+      ******************************************************************
+      * Maestro de articulos: carga ARTMAE.DAT una sola vez en art-tab
+      * y despues resuelve cada arti-c tecleado en linea-fis contra
+      * esa tabla. Si el articulo esta en el maestro, cantidad/monto/
+      * IVA se pisan con los valores del maestro salvo que el
+      * supervisor haya habilitado la edicion manual.
+       carga-articulos.
+           move zeros to art-tab-tot.
+           open input ART-FILE.
+           if fs-art = "00"
+              perform lee-articulo thru lee-articulo-exit
+                 until fs-art not = "00"
+              close ART-FILE
+           end-if.
+       carga-articulos-exit.
+           exit.
+       lee-articulo.
+           read ART-FILE
+               at end
+                  move "10" to fs-art
+               not at end
+                  if art-tab-tot < 500
+                     add 1 to art-tab-tot
+                     move ART-COD  to art-tab-cod  (art-tab-tot)
+                     move ART-CANT to art-tab-cant (art-tab-tot)
+                     move ART-PREC to art-tab-prec (art-tab-tot)
+                     move ART-IVA  to art-tab-iva  (art-tab-tot)
+                  else
+                     move "Limite de 500 articulos en ARTMAE.DAT"
+                           to men-1
+                     move "alcanzado: el resto no se carga al maestro"
+                           to men-2
+                     perform info thru f-info
+                     move "10" to fs-art
+                  end-if
+           end-read.
+       lee-articulo-exit.
+           exit.
+       busca-articulo.
+           move "N" to art-encontrado-sw.
+           if art-tab-tot > 0
+              search all art-tab-entrada
+                 at end
+                    move "N" to art-encontrado-sw
+                 when art-tab-cod (art-tab-idx) = arti-c
+                    move "S" to art-encontrado-sw
+                    if not supervisor-ok
+                       move art-tab-cant (art-tab-idx) to cant-c
+                       move art-tab-prec (art-tab-idx) to mont-c
+                       move art-tab-iva  (art-tab-idx) to piva-c
+                    end-if
+              end-search
+           end-if.
+       busca-articulo-exit.
+           exit.
+      ******************************************************************
+      * Traduce el codigo fis-s que trae UltimoStatus a un mensaje en
+      * castellano, para no mostrarle al operador un numero pelado.
+       traduce-fis-s.
+           move spaces to fis-s-desc.
+           search all fis-s-texto
+              at end
+                 move "Codigo de estado desconocido" to fis-s-desc
+              when fis-s-cod (fis-s-idx) = fis-s
+                 move fis-s-txt (fis-s-idx) to fis-s-desc
+           end-search.
+       traduce-fis-s-exit.
+           exit.
+      ******************************************************************
+      * Checkpoint del comprobante en curso: si ciclo-ini aborta por
+      * "cont > 100" con un comprobante ya abierto (ver fact-abierta),
+      * se graban Abre-fac/Clie-fac tal como estaban en ese momento y
+      * el paquete puntual que no llego a confirmarse (mand-chr, el
+      * que ciclo-ini estaba tratando de mandar). lee-chk los relee al
+      * proximo arranque, deja Abre-fac/Clie-fac listos en memoria por
+      * si hacen falta mas adelante (graba-export, etc.) y reenvia
+      * unicamente el paquete pendiente - no vuelve a abrir el
+      * comprobante ni a remandar los datos del cliente, que ya habian
+      * sido confirmados.
+       graba-chk.
+           set CHK-HAY-PENDIENTE to true.
+           move Abre-fac to CHK-ABRE-FAC.
+           move Clie-fac to CHK-CLIE-FAC.
+           move mand-chr to CHK-PENDIENTE.
+           move exp-lin-cant-tab to CHK-EXP-LIN-CANT-TAB.
+           move exp-lin-tab to CHK-EXP-LIN-TAB.
+           move turno-iva-tab to CHK-TURNO-IVA-TAB.
+           move ctrl-actual to CHK-CTRL-ACTUAL.
+           move lote-reg-proc to CHK-LOTE-REG-PROC.
+           open output CHK-FILE.
+           write CHK-REG.
+           close CHK-FILE.
+       graba-chk-exit.
+           exit.
+       lee-chk.
+           open input CHK-FILE.
+           if fs-chk = "00"
+              read CHK-FILE
+                 at end
+                    set CHK-NO-HAY-PENDIENTE to true
+              end-read
+              close CHK-FILE
+              if CHK-HAY-PENDIENTE
+                 move CHK-ABRE-FAC to Abre-fac
+                 move CHK-CLIE-FAC to Clie-fac
+                 move CHK-EXP-LIN-CANT-TAB to exp-lin-cant-tab
+                 move CHK-EXP-LIN-TAB to exp-lin-tab
+                 move CHK-TURNO-IVA-TAB to turno-iva-tab
+                 move CHK-CTRL-ACTUAL to ctrl-actual
+                 move CHK-LOTE-REG-PROC to lote-reg-proc
+                 move "Comprobante pendiente: se reenvia" to men-1
+                 move "el ultimo paquete que no llego a confirmarse"
+                       to men-2
+                 perform info thru f-info
+                 move CHK-PENDIENTE to mand-chr
+                 perform mand-pak thru mand-pak-exit
+                 if CHK-PENDIENTE = Cier-fis
+                    set fact-cerrada to true
+                    add 1 to turno-cant
+                    perform graba-export thru graba-export-exit
+                    move zeros to pago-cant
+                 else
+                    set fact-abierta to true
+                 end-if
+                 perform borra-chk thru borra-chk-exit
+              end-if
+           end-if.
+       lee-chk-exit.
+           exit.
+       borra-chk.
+           set CHK-NO-HAY-PENDIENTE to true.
+           open output CHK-FILE.
+           write CHK-REG.
+           close CHK-FILE.
+       borra-chk-exit.
+           exit.
+      ******************************************************************
+      * Multi-pago de la pantalla Cancela/Pago: acumula cada forma de
+      * pago tecleada en pago-tab y recien las manda todas juntas al
+      * controlador cuando se aprieta OK (o llega el ultimo renglon
+      * "C" del lote), con canc-t = "C" solo en la ultima.
+       agrega-pago.
+           if pago-cant < 10
+              add 1 to pago-cant
+              move text-t to pago-tab-text (pago-cant)
+              move pago-t to pago-tab-monto (pago-cant)
+           else
+              move "Limite de 10 formas de pago por comprobante"
+                    to men-1
+              move "alcanzado: esta forma de pago no se agrego"
+                    to men-2
+              perform info thru f-info
+           end-if.
+       agrega-pago-exit.
+           exit.
+       envia-pagos.
+           perform envia-un-pago thru envia-un-pago-exit
+              varying sub-pago from 1 by 1 until sub-pago > pago-cant.
+           move cier-fis to mand-chr.
+           perform mand-pak thru mand-pak-exit.
+           set fact-cerrada to true.
+           add 1 to turno-cant.
+           perform graba-export thru graba-export-exit.
+           move zeros to pago-cant.
+       envia-pagos-exit.
+           exit.
+       envia-un-pago.
+           move pago-tab-text (sub-pago) to text-t.
+           move pago-tab-monto (sub-pago) to pago-t.
+           move pago-tab-text (sub-pago) to turno-monto-num.
+           add turno-monto-num to turno-neto.
+           move pago-tab-monto (sub-pago) to exp-pago-tipo-ult.
+           move turno-monto-num to exp-pago-monto-ult.
+           add turno-monto-num to exp-total-num.
+           if sub-pago = pago-cant
+               move "C" to canc-t
+           else
+               move " " to canc-t
+           end-if.
+           move Tota-fis to mand-chr.
+           perform mand-pak thru mand-pak-exit.
+       envia-un-pago-exit.
+           exit.
+      ******************************************************************
+      * Acumula el IVA de cada renglon de linea-fis, agrupado por
+      * alicuota, para poder conciliar el turno contra el Reporte Z
+      * (ver graba-zx). Las primeras 3 alicuotas distintas que aparecen
+      * en el turno usan un casillero cada una; si aparece una cuarta,
+      * el renglon se pierde de la conciliacion (limite de zxreg.cpy).
+       acumula-iva.
+           move piva-c to piva-num.
+           move mont-c to monto-linea-num.
+           move zeros to sub-turno-iva-pos.
+           perform varying sub-turno-iva from 1 by 1
+              until sub-turno-iva > 3
+              if turno-iva-alicuota (sub-turno-iva) = piva-num
+                 move sub-turno-iva to sub-turno-iva-pos
+              end-if
+           end-perform.
+           if sub-turno-iva-pos = zeros
+              perform varying sub-turno-iva from 1 by 1
+                 until sub-turno-iva > 3
+                 if sub-turno-iva-pos = zeros
+                    and turno-iva-alicuota (sub-turno-iva) = zeros
+                    move sub-turno-iva to sub-turno-iva-pos
+                    move piva-num to turno-iva-alicuota (sub-turno-iva)
+                 end-if
+              end-perform
+           end-if.
+           if sub-turno-iva-pos not = zeros
+              add monto-linea-num to turno-iva-monto (sub-turno-iva-pos)
+           end-if.
+       acumula-iva-exit.
+           exit.
+      ******************************************************************
+      * Guarda el renglon de Line-fac recien mandado en exp-lin-tab
+      * para que graba-export lo vuelque al cerrar el comprobante.
+      * Igual que las primeras 3 alicuotas en acumula-iva, exp-lin-tab
+      * solo tiene lugar para 50 renglones por comprobante; el item 51
+      * en adelante se fiscaliza igual (ya salio por mand-pak) pero no
+      * queda en el export a Contabilidad/ERP, asi que se avisa en vez
+      * de perderlo en silencio.
+       acumula-item.
+           if exp-lin-cant-tab < 50
+              add 1 to exp-lin-cant-tab
+              move arti-c to exp-lin-arti (exp-lin-cant-tab)
+              move cant-c to exp-lin-cant (exp-lin-cant-tab)
+              move mont-c to exp-lin-mont (exp-lin-cant-tab)
+              move piva-c to exp-lin-piva (exp-lin-cant-tab)
+           else
+              move "Limite de 50 renglones por comprobante" to men-1
+              move "alcanzado: item no exportado a Contab./ERP"
+                    to men-2
+              perform info thru f-info
+           end-if.
+           move "N" to sw-super.
+       acumula-item-exit.
+           exit.
+      ******************************************************************
+      * Vuelca a EXPFACT.DAT el comprobante que se acaba de cerrar: un
+      * renglon "H" con los datos de Abre-fac/Clie-fac/el pago, un
+      * renglon "D" por cada item acumulado en exp-lin-tab y un renglon
+      * "P" por cada forma de pago acumulada en pago-tab (pago-cant
+      * todavia no se limpio; envia-pagos lo hace recien despues de
+      * este perform), para que un pago dividido reconcilie contra
+      * EXP-TOTAL en vez de perderse en el "ultima forma de pago gana"
+      * de la cabecera.
+       graba-export.
+           open extend EXP-FILE.
+           if fs-exp not = "00"
+              open output EXP-FILE
+           end-if.
+           set EXP-ES-CABECERA to true.
+           accept EXP-FECHA from date yyyymmdd.
+           accept EXP-HORA  from time.
+           move tipo-f             to EXP-TIPO-F.
+           move cuit-f             to EXP-CUIT-F.
+           move civa-f             to EXP-CIVA-F.
+           move tdoc-f             to EXP-TDOC-F.
+           move nomb-f             to EXP-NOMB-F.
+           move exp-pago-tipo-ult  to EXP-PAGO-TIPO.
+           move exp-pago-monto-ult to EXP-PAGO-MONTO.
+           move exp-total-num      to EXP-TOTAL.
+           write EXP-REG.
+           perform graba-export-item thru graba-export-item-exit
+              varying sub-exp-lin from 1 by 1
+              until sub-exp-lin > exp-lin-cant-tab.
+           perform graba-export-pago thru graba-export-pago-exit
+              varying sub-pago from 1 by 1
+              until sub-pago > pago-cant.
+           close EXP-FILE.
+           move zeros to exp-lin-cant-tab exp-total-num.
+           move spaces to exp-pago-tipo-ult.
+       graba-export-exit.
+           exit.
+       graba-export-item.
+           set EXP-ES-DETALLE to true.
+           move exp-lin-arti (sub-exp-lin) to EXP-ARTI-C.
+           move exp-lin-cant (sub-exp-lin) to EXP-CANT-C.
+           move exp-lin-mont (sub-exp-lin) to EXP-MONT-C.
+           move exp-lin-piva (sub-exp-lin) to EXP-PIVA-C.
+           write EXP-REG.
+       graba-export-item-exit.
+           exit.
+       graba-export-pago.
+           set EXP-ES-PAGO to true.
+           move pago-tab-monto (sub-pago) to EXP-PAGO-TIPO-P.
+           move pago-tab-text  (sub-pago) to turno-monto-num.
+           move turno-monto-num           to EXP-PAGO-MONTO-P.
+           write EXP-REG.
+       graba-export-pago-exit.
+           exit.
+      ******************************************************************
+      * Valida el CUIT (digito verificador modulo 11) y los codigos de
+      * Resp. IVA / Tipo Documento de Clie-fac. El comprobante fiscal
+      * no se puede corregir despues de mandado, asi que un dato malo
+      * se rechaza aca en vez de dejarlo llegar a mand-pak.
+       valida-cli.
+           move "S" to clie-valido-sw.
+           if cuit-f-num = zeros
+              move "N" to clie-valido-sw.
+           move zeros to cuit-suma.
+           perform suma-digito-cuit thru suma-digito-cuit-exit
+              varying sub-cuit from 1 by 1 until sub-cuit > 10.
+           divide cuit-suma by 11 giving cuit-cociente
+                  remainder cuit-resto.
+           compute cuit-verif = 11 - cuit-resto.
+           if cuit-verif = 11
+              move 0 to cuit-verif.
+           if cuit-verif = 10
+              move "N" to clie-valido-sw
+           else
+              if cuit-verif not = cuit-f-c (11)
+                 move "N" to clie-valido-sw.
+           if not civa-f-valida
+              move "N" to clie-valido-sw.
+           if not tdoc-f-valido
+              move "N" to clie-valido-sw.
+       valida-cli-exit.
+           exit.
+       suma-digito-cuit.
+           compute cuit-suma = cuit-suma +
+                   (cuit-f-c (sub-cuit) * cuit-peso (sub-cuit)).
+       suma-digito-cuit-exit.
+           exit.
+      ******************************************************************
+      * Configuracion persistente de boca COM / modo. WFIS.CFG admite
+      * un renglon por boca (CFG-CAJA), asi que se relee entero en
+      * ctrl-tab y de ahi se arma la boca 1 como la activa al arrancar.
+       lee-config.
+           move "N" to config-ok-sw.
+           move zeros to ctrl-cant.
+           open input CFG-FILE.
+           if fs-cfg = "00"
+              perform lee-config-linea thru lee-config-linea-exit
+                 until fs-cfg not = "00"
+              close CFG-FILE
+              if ctrl-cant not = zeros
+                 move 1 to ctrl-actual
+                 move ctrl-com  (ctrl-actual) to com
+                 move ctrl-modo (ctrl-actual) to modo
+                 set config-ok to true
+              end-if
+           end-if.
+       lee-config-exit.
+           exit.
+       lee-config-linea.
+           read CFG-FILE
+               at end
+                  move "10" to fs-cfg
+               not at end
+                  if CFG-CAJA > zeros and CFG-CAJA <= 4
+                     move CFG-COM  to ctrl-com  (CFG-CAJA)
+                     move CFG-MODO to ctrl-modo (CFG-CAJA)
+                     if CFG-CAJA > ctrl-cant
+                        move CFG-CAJA to ctrl-cant
+                     end-if
+                  end-if
+           end-read.
+       lee-config-linea-exit.
+           exit.
+      * caja-s edita com-edit-fila, no ctrl-actual: configurar la boca
+      * 2 desde aca no cambia cual boca usa mand-pak para el envio
+      * (eso lo hace unicamente boca-scr/cambia-boca). "&Recargar"
+      * vuelve a mostrar com/modo de la fila que se acaba de teclear
+      * en caja-s antes de que el operador la pise sin darse cuenta.
+       pide-com.
+           move 1 to com-edit-fila.
+           move ctrl-com  (com-edit-fila) to com.
+           move ctrl-modo (com-edit-fila) to modo.
+           display com-scr.
+       pide-com-loop.
+           accept com-scr.
+           evaluate key-status
+              when 101
+                 go to fin
+              when 103
+                 if com-edit-fila = zeros or com-edit-fila > 4
+                    move 1 to com-edit-fila
+                 end-if
+                 move ctrl-com  (com-edit-fila) to com
+                 move ctrl-modo (com-edit-fila) to modo
+                 display com-scr
+                 go to pide-com-loop
+              when 100
+                 continue
+              when other
+                 go to pide-com-loop
+           end-evaluate.
+           if com-edit-fila = zeros or com-edit-fila > 4
+              move 1 to com-edit-fila
+           end-if.
+           if com = zeros
+              go to pide-com-loop.
+           move com  to ctrl-com  (com-edit-fila).
+           move modo to ctrl-modo (com-edit-fila).
+           if com-edit-fila > ctrl-cant
+              move com-edit-fila to ctrl-cant
+           end-if.
+           destroy com-scr.
+           perform graba-config thru graba-config-exit.
+       pide-com-exit.
+           exit.
+       graba-config.
+           open output CFG-FILE.
+           perform escribe-config thru escribe-config-exit
+              varying sub-ctrl from 1 by 1 until sub-ctrl > ctrl-cant.
+           close CFG-FILE.
+       graba-config-exit.
+           exit.
+       escribe-config.
+           move sub-ctrl             to CFG-CAJA.
+           move ctrl-com  (sub-ctrl) to CFG-COM.
+           move ctrl-modo (sub-ctrl) to CFG-MODO.
+           write CFG-REG.
+       escribe-config-exit.
+           exit.
+      ******************************************************************
+      * Elige cual de las bocas ya configuradas usa mand-pak de ahi en
+      * mas (ver opciones/&Cambiar Boca).
+       cambia-boca.
+           display boca-scr.
+       cambia-boca-loop.
+           accept boca-scr.
+           if key-status = 101
+              destroy boca-scr
+              go to cambia-boca-exit.
+           if ctrl-actual = zeros or ctrl-actual > ctrl-cant
+              go to cambia-boca-loop.
+           destroy boca-scr.
+       cambia-boca-exit.
+           exit.
+      ******************************************************************
+      * Abre la bitacora fiscal del dia (FISyyyymmdd.LOG).
+       abre-log.
+           accept log-fecha-arch from date yyyymmdd.
+           string "FIS" delimited by size
+                  log-fecha-arch delimited by size
+                  ".LOG" delimited by size
+                  into log-fis-nombre.
+           open extend LOG-FIS-FILE.
+           if fs-log not = "00"
+              open output LOG-FIS-FILE.
+           open extend ERR-LOG-FILE.
+           if fs-errlog not = "00"
+              open output ERR-LOG-FILE.
+           open extend ZX-FILE.
+           if fs-zx not = "00"
+              open output ZX-FILE.
+       abre-log-exit.
+           exit.
+      ******************************************************************
+      * Modo lote: si existe PEDIDOS.DAT, wfis arma y despacha cada
+      * paquete fiscal directamente desde ese archivo, sin pasar por
+      * las pantallas interactivas.
+       verifica-lote.
+           set no-hay-lote to true.
+           open input ped-file.
+           if fs-ped = "00"
+              set hay-lote to true
+              perform proceso-lote thru proceso-lote-exit
+              close ped-file
+              perform archiva-lote thru archiva-lote-exit
+              move zeros to lote-reg-proc
+           end-if.
+       verifica-lote-exit.
+           exit.
+      * PEDIDOS.DAT ya se proceso por completo: se archiva con la
+      * fecha y hora del dia para que el proximo arranque de wfis no lo
+      * vuelva a encontrar y refiscalice los mismos comprobantes. Un
+      * "cont > 100" de ciclo-ini a mitad de lote no llega aca (deja
+      * PEDIDOS.DAT sin archivar a proposito, ver lote-reg-proc mas
+      * abajo), asi el proximo arranque retoma el mismo archivo.
+       archiva-lote.
+           accept ped-fecha-arch from date yyyymmdd.
+           accept ped-hora-arch  from time.
+           move spaces to ped-nombre-arch.
+           string "PEDIDOS." delimited by size
+                  ped-fecha-arch delimited by size
+                  ped-hora-arch delimited by size
+                  ".BAK" delimited by size
+                  into ped-nombre-arch.
+           call "CBL_RENAME_FILE" using ped-nombre-orig,
+                ped-nombre-arch.
+       archiva-lote-exit.
+           exit.
+       proceso-lote.
+           move "N" to sw-fin-lote.
+           move zeros to sub-lote-salta.
+           perform salta-lote-proc thru salta-lote-proc-exit
+              until sub-lote-salta >= lote-reg-proc or fin-lote.
+           perform lee-pedido thru lee-pedido-exit
+              until fin-lote.
+       proceso-lote-exit.
+           exit.
+      * Descarta de PEDIDOS.DAT los renglones que ya se habian
+      * despachado antes de un "cont > 100" (ver lote-reg-proc/
+      * graba-chk/lee-chk), para que el lote retomado no los vuelva a
+      * fiscalizar.
+       salta-lote-proc.
+           read ped-file
+              at end
+                 set fin-lote to true
+              not at end
+                 add 1 to sub-lote-salta
+           end-read.
+       salta-lote-proc-exit.
+           exit.
+       lee-pedido.
+           read ped-file
+              at end
+                 set fin-lote to true
+              not at end
+                 evaluate true
+                    when ped-es-abre
+                       perform lote-abre thru lote-abre-exit
+                    when ped-es-datos
+                       perform lote-datos thru lote-datos-exit
+                    when ped-es-linea
+                       perform lote-linea thru lote-linea-exit
+                    when ped-es-cancela
+                       perform lote-cancela
+                          thru lote-cancela-exit
+                 end-evaluate
+                 add 1 to lote-reg-proc
+           end-read.
+       lee-pedido-exit.
+           exit.
+       lote-abre.
+           move ped-tipo-f to tipo-f.
+           if tipo-f-ticket or tipo-f-factura-a or tipo-f-factura-b
+              or tipo-f-nota-credito or tipo-f-nota-debito
+              move Abre-fac to mand-chr
+              perform mand-pak thru mand-pak-exit
+              set fact-abierta to true
+              move spaces to nomb-f
+              move zeros to cuit-f civa-f tdoc-f
+           else
+              move "Pedido de lote con Tipo de comprobante invalido"
+                    to men-1
+              perform info thru f-info
+           end-if.
+       lote-abre-exit.
+           exit.
+       lote-datos.
+           move ped-nomb-f to nomb-f.
+           move ped-cuit-f to cuit-f.
+           move ped-civa-f to civa-f.
+           move ped-tdoc-f to tdoc-f.
+           perform valida-cli thru valida-cli-exit.
+           if clie-es-valido
+              move clie-fac to mand-chr
+              perform mand-pak thru mand-pak-exit
+           else
+              move "Pedido de lote con CUIT/IVA/Tipo Doc. invalido"
+                    to men-1
+              perform info thru f-info
+           end-if.
+       lote-datos-exit.
+           exit.
+       lote-linea.
+           move ped-arti-c to arti-c.
+           move ped-cant-c to cant-c.
+           move ped-mont-c to mont-c.
+           move ped-piva-c to piva-c.
+           perform busca-articulo thru busca-articulo-exit.
+           if art-encontrado or supervisor-ok
+              perform acumula-iva thru acumula-iva-exit
+              perform acumula-item thru acumula-item-exit
+              move line-fac to mand-chr
+              perform mand-pak thru mand-pak-exit
+           else
+              move "Pedido de lote con articulo no encontrado" to men-1
+              move "en el maestro: renglon no fiscalizado" to men-2
+              perform info thru f-info
+           end-if.
+       lote-linea-exit.
+           exit.
+       lote-cancela.
+           move ped-pago-monto to text-t.
+           move ped-pago-tipo to pago-t.
+           perform agrega-pago thru agrega-pago-exit.
+           if ped-es-ultimo-pago
+               perform envia-pagos thru envia-pagos-exit
+           end-if.
+       lote-cancela-exit.
+           exit.
        fin.
+           close LOG-FIS-FILE ERR-LOG-FILE ZX-FILE.
            stop run.
        info.
             move 3 to Mensage-tip.
             move 1 to Defecto-bot.
             move 1 to Boton-tipos.
-            call "errores" using MENSAGE-TIP, RESPUESTA-TIP,
-                                 MEN-1, MEN-2, MEN-3.
+            accept err-log-fecha from date yyyymmdd.
+            accept err-log-hora  from time.
+            string err-log-fecha delimited by size
+                   " " delimited by size
+                   err-log-hora delimited by size
+                   " " delimited by size
+                   MEN-1 delimited by size
+                   " " delimited by size
+                   MEN-2 delimited by size
+                   " " delimited by size
+                   MEN-3 delimited by size
+                   into ERR-LOG-REG.
+            write ERR-LOG-REG.
+      * En lote no hay operador que cierre el cartel: alcanza con el
+      * renglon que se acaba de grabar arriba.
+            if not hay-lote
+               call "errores" using MENSAGE-TIP, RESPUESTA-TIP,
+                                    MEN-1, MEN-2, MEN-3
+            end-if.
        f-info.
             exit.
 
