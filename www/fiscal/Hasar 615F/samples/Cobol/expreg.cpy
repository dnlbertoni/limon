@@ -0,0 +1,38 @@
+      * expreg.cpy
+      * Renglon del archivo de exportacion a Contabilidad/ERP
+      * (EXPFACT.DAT). Registro tipo "H" con los datos de cabecera de
+      * un comprobante fiscalizado, uno o mas registros tipo "D" con
+      * cada linea de articulo que lo compuso, y uno o mas registros
+      * tipo "P" con cada forma de pago con la que se cancelo (ver
+      * graba-export-pago en wfis.cbl) - EXP-PAGO-TIPO/EXP-PAGO-MONTO
+      * de la cabecera solo reflejan la ultima forma de pago tecleada
+      * y sirven como referencia rapida; los renglones "P" son los que
+      * hay que sumar para reconciliar contra EXP-TOTAL en comprobantes
+      * de pago dividido.
+       01  EXP-REG.
+           03  EXP-TIPO-REG               PIC X.
+               88  EXP-ES-CABECERA            VALUE "H".
+               88  EXP-ES-DETALLE             VALUE "D".
+               88  EXP-ES-PAGO                VALUE "P".
+           03  EXP-FECHA                  PIC 9(8).
+           03  EXP-HORA                   PIC 9(8).
+           03  EXP-DATOS.
+               05  EXP-CABECERA.
+                   07  EXP-TIPO-F             PIC X.
+                   07  EXP-CUIT-F             PIC X(11).
+                   07  EXP-CIVA-F             PIC X.
+                   07  EXP-TDOC-F             PIC X.
+                   07  EXP-NOMB-F             PIC X(10).
+                   07  EXP-PAGO-TIPO          PIC X(4).
+                   07  EXP-PAGO-MONTO         PIC 9(9)V99.
+                   07  EXP-TOTAL              PIC 9(9)V99.
+               05  EXP-DETALLE REDEFINES EXP-CABECERA.
+                   07  EXP-ARTI-C             PIC X(18).
+                   07  EXP-CANT-C             PIC X(5).
+                   07  EXP-MONT-C             PIC X(5).
+                   07  EXP-PIVA-C             PIC 99V99.
+                   07  FILLER                 PIC X(18).
+               05  EXP-PAGO-DETALLE REDEFINES EXP-CABECERA.
+                   07  EXP-PAGO-TIPO-P        PIC X(4).
+                   07  EXP-PAGO-MONTO-P       PIC 9(9)V99.
+                   07  FILLER                 PIC X(20).
