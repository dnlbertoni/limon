@@ -0,0 +1,37 @@
+      * chkreg.cpy
+      * Renglon del checkpoint de comprobante en curso (WFIS.CHK). Se
+      * graba justo antes de abortar por "cont > 100" en ciclo-ini y
+      * se relee al inicio para ofrecer retomar el mismo comprobante.
+       01  CHK-REG.
+           03  CHK-ACTIVO                 PIC X.
+               88  CHK-HAY-PENDIENTE          VALUE "S".
+               88  CHK-NO-HAY-PENDIENTE       VALUE "N".
+           03  CHK-ABRE-FAC               PIC X(05).
+           03  CHK-CLIE-FAC               PIC X(28).
+           03  CHK-PENDIENTE              PIC X(512).
+      * Renglones de Line-fac y acumulado de IVA del comprobante en
+      * curso (ver exp-lin-tab/turno-iva-tab en wfis.cbl), para que un
+      * comprobante retomado por lee-chk no pierda del export a
+      * Contabilidad/ERP ni de la conciliacion de turno los items ya
+      * fiscalizados antes del "cont > 100".
+           03  CHK-EXP-LIN-CANT-TAB       PIC 99.
+           03  CHK-EXP-LIN-TAB.
+               05  CHK-EXP-LIN-ENTRADA    OCCURS 50 TIMES.
+                   07  CHK-EXP-LIN-ARTI       PIC X(18).
+                   07  CHK-EXP-LIN-CANT       PIC X(5).
+                   07  CHK-EXP-LIN-MONT       PIC X(5).
+                   07  CHK-EXP-LIN-PIVA       PIC 99V99.
+           03  CHK-TURNO-IVA-TAB.
+               05  CHK-TURNO-IVA          OCCURS 3 TIMES.
+                   07  CHK-TURNO-IVA-ALICUOTA PIC 99V99.
+                   07  CHK-TURNO-IVA-MONTO    PIC 9(9)V99.
+      * Boca (ctrl-actual) que estaba activa cuando se grabo el
+      * checkpoint, para que un reenvio con multiples controladores
+      * (ver ctrl-tab) salga por la misma boca y no por la boca 1 que
+      * lee-config deja activa por defecto al arrancar.
+           03  CHK-CTRL-ACTUAL            PIC 9.
+      * Cantidad de renglones de PEDIDOS.DAT ya procesados por completo
+      * cuando se grabo el checkpoint (ver lote-reg-proc en wfis.cbl),
+      * para que el modo lote no vuelva a fiscalizar los comprobantes
+      * que ya se habian mandado antes del "cont > 100".
+           03  CHK-LOTE-REG-PROC          PIC 9(6).
