@@ -0,0 +1,9 @@
+      * cfgreg.cpy
+      * Renglon del archivo de configuracion de bocas fiscales
+      * (WFIS.CFG). Un renglon por controlador/COM a manejar; hoy se
+      * usa una sola boca pero el archivo admite varias (una caja por
+      * renglon) para permitir mas de un controlador por corrida.
+       01  CFG-REG.
+           03  CFG-CAJA                   PIC 9(2).
+           03  CFG-COM                    PIC 9(3).
+           03  CFG-MODO                   PIC 9(3).
