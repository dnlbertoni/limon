@@ -0,0 +1,25 @@
+      * errores.cpy
+      * Interfaz standard de dialogo de mensajes (usada por el
+      * subprograma "errores"). Es un grupo EXTERNAL para que el
+      * subprograma que efectivamente dibuja el cartel comparta los
+      * mismos valores sin tener que recibir todos los campos por
+      * USING.
+      *   MENSAGE-TIP  - tipo de icono a mostrar (1 info, 2 aviso,
+      *                  3 error)
+      *   RESPUESTA-TIP - boton que eligio el operador al cerrar
+      *   DEFECTO-BOT  - boton que queda resaltado por omision
+      *   BOTON-TIPOS  - juego de botones a ofrecer
+      *   MEN-1/MEN-2  - lineas cortas de titulo/detalle
+      *   MEN-3        - linea larga (alcanza para un paquete fiscal
+      *                  completo, mand-chr)
+       01  MENSAJE-ERRORES               IS EXTERNAL.
+           03  MENSAGE-TIP                PIC 9.
+               88  MENSAJE-INFORMATIVO        VALUE 1.
+               88  MENSAJE-ADVERTENCIA        VALUE 2.
+               88  MENSAJE-ERROR              VALUE 3.
+           03  RESPUESTA-TIP              PIC 9.
+           03  DEFECTO-BOT                PIC 9.
+           03  BOTON-TIPOS                PIC 9.
+           03  MEN-1                      PIC X(60).
+           03  MEN-2                      PIC X(60).
+           03  MEN-3                      PIC X(512).
