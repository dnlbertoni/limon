@@ -0,0 +1,18 @@
+      * zxreg.cpy
+      * Renglon del archivo de fin de dia (ZXREPORT.DAT). Guarda lo
+      * que devolvio el controlador ante un Reporte X o Z y, en el
+      * mismo renglon, el acumulado propio de wfis para poder
+      * conciliar los dos totales.
+       01  ZX-REG.
+           03  ZX-FECHA                   PIC 9(8).
+           03  ZX-HORA                    PIC 9(8).
+           03  ZX-TIPO                    PIC X.
+               88  ZX-ES-X                    VALUE "X".
+               88  ZX-ES-Z                    VALUE "Z".
+           03  ZX-RESPUESTA               PIC X(512).
+           03  ZX-TURNO-CANT              PIC 9(5).
+           03  ZX-TURNO-NETO              PIC 9(9)V99.
+           03  ZX-TURNO-IVA-TAB.
+               05  ZX-TURNO-IVA           OCCURS 3 TIMES.
+                   07  ZX-IVA-ALICUOTA    PIC 99V99.
+                   07  ZX-IVA-MONTO       PIC 9(9)V99.
